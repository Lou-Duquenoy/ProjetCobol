@@ -12,6 +12,7 @@
       *    04 = WRITE                                                 *
       *    05 = REWRITE                                               *
       *    06 = DELETE                                                *
+      *    07 = START / READ-NEXT (parcours séquentiel du KSDS)       *
       *===============================================================*
 
        ENVIRONMENT DIVISION.
@@ -51,6 +52,51 @@
                ACCESS MODE  IS SEQUENTIAL
                FILE STATUS  IS FS-STAT.
 
+      *---------------------------------------------------------------*
+      * Fichier de reprise (checkpoint) : séquentiel, un seul          *
+      * enregistrement réécrit en place à chaque prise de point de    *
+      * reprise                                                        *
+      *---------------------------------------------------------------*
+           SELECT OPTIONAL F-CHKPT ASSIGN TO CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS FS-CK.
+
+      *---------------------------------------------------------------*
+      * Fichier de listing (édition état complet des assurés) :       *
+      * séquentiel                                                    *
+      *---------------------------------------------------------------*
+           SELECT F-LISTE ASSIGN TO LISTE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS FS-LST.
+
+      *---------------------------------------------------------------*
+      * Fichier des mouvements contrôlés valides : séquentiel         *
+      *---------------------------------------------------------------*
+           SELECT F-MVTOK ASSIGN TO MVTOK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS FS-MOK.
+
+      *---------------------------------------------------------------*
+      * Fichier des mouvements rejetés au contrôle : séquentiel       *
+      *---------------------------------------------------------------*
+           SELECT F-MVTKO ASSIGN TO MVTKO
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS FS-MKO.
+
+      *---------------------------------------------------------------*
+      * Fichier historique des assurés (avant-image des MAJ et        *
+      * suppressions) : séquentiel, alimenté en continu au fil des    *
+      * traitements                                                    *
+      *---------------------------------------------------------------*
+           SELECT OPTIONAL F-HIST ASSIGN TO HISTASSUR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS FS-HIST.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -87,6 +133,49 @@
        01  STAT-REC.
            05 STAT-RAW             PIC X(80).
 
+      *---------------------------------------------------------------*
+      * Description du fichier de reprise (checkpoint)                *
+      *---------------------------------------------------------------*
+       FD  F-CHKPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CK-REC.
+           05 CK-KEY               PIC X(06) VALUE "CKPT01".
+           05 CK-DATA              PIC X(74).
+
+      *---------------------------------------------------------------*
+      * Description du fichier de listing                             *
+      *---------------------------------------------------------------*
+       FD  F-LISTE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LST-REC.
+           05 LST-RAW              PIC X(80).
+
+      *---------------------------------------------------------------*
+      * Description du fichier des mouvements contrôlés valides       *
+      *---------------------------------------------------------------*
+       FD  F-MVTOK
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MOK-REC.
+           05 MOK-RAW              PIC X(80).
+
+      *---------------------------------------------------------------*
+      * Description du fichier des mouvements rejetés au contrôle     *
+      *---------------------------------------------------------------*
+       FD  F-MVTKO
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MKO-REC.
+           05 MKO-RAW              PIC X(80).
+
+      *---------------------------------------------------------------*
+      * Description du fichier historique des assurés                 *
+      *---------------------------------------------------------------*
+       FD  F-HIST
+           RECORD CONTAINS 100 CHARACTERS.
+       01  HIST-REC.
+           05 HIST-TIMESTAMP       PIC X(14).
+           05 HIST-MAT             PIC X(06).
+           05 HIST-OLD-IMAGE       PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       *---------------------------------------------------------------*
@@ -96,6 +185,24 @@
        77  FS-AS                   PIC XX VALUE SPACES.
        77  FS-ANO                  PIC XX VALUE SPACES.
        77  FS-STAT                 PIC XX VALUE SPACES.
+       77  FS-CK                   PIC XX VALUE SPACES.
+       77  FS-LST                  PIC XX VALUE SPACES.
+       77  FS-MOK                  PIC XX VALUE SPACES.
+       77  FS-MKO                  PIC XX VALUE SPACES.
+       77  FS-HIST                 PIC XX VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * Avant-image de l'assuré, sauvegardée avant une réécriture ou  *
+      * une suppression, pour alimenter le fichier historique         *
+      *---------------------------------------------------------------*
+       77  WS-HIST-OLD-SAVE         PIC X(80) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * Indicateur de parcours séquentiel en cours sur F-ASSURES      *
+      *---------------------------------------------------------------*
+       77  WS-BROWSE-ON            PIC X VALUE "N".
+           88 BROWSE-EN-COURS            VALUE "Y".
+           88 BROWSE-ARRETE              VALUE "N".
 
        LINKAGE SECTION.
 
@@ -136,6 +243,9 @@
                WHEN 06
                    PERFORM DELETE-FILES
 
+               WHEN 07
+                   PERFORM BROWSE-FILES
+
                WHEN OTHER
                    MOVE 99 TO Z-CODE-RETOUR
            END-EVALUATE
@@ -159,6 +269,7 @@
                    IF FS-AS NOT = "00"
                        MOVE 99 TO Z-CODE-RETOUR
                    END-IF
+                   SET BROWSE-ARRETE TO TRUE
 
                WHEN "ETATANO"
                    OPEN OUTPUT F-ETAT-ANO
@@ -172,6 +283,44 @@
                        MOVE 99 TO Z-CODE-RETOUR
                    END-IF
 
+      *--- Fichier de reprise : séquentiel, créé au premier lancement -*
+               WHEN "CHKPT"
+                   OPEN I-O F-CHKPT
+                   IF FS-CK = "35" OR FS-CK = "05"
+                       OPEN OUTPUT F-CHKPT
+                       CLOSE F-CHKPT
+                       OPEN I-O F-CHKPT
+                   END-IF
+                   IF FS-CK NOT = "00"
+                       MOVE 99 TO Z-CODE-RETOUR
+                   END-IF
+
+               WHEN "LISTE"
+                   OPEN OUTPUT F-LISTE
+                   IF FS-LST NOT = "00"
+                       MOVE 99 TO Z-CODE-RETOUR
+                   END-IF
+
+               WHEN "MVTOK"
+                   OPEN OUTPUT F-MVTOK
+                   IF FS-MOK NOT = "00"
+                       MOVE 99 TO Z-CODE-RETOUR
+                   END-IF
+
+               WHEN "MVTKO"
+                   OPEN OUTPUT F-MVTKO
+                   IF FS-MKO NOT = "00"
+                       MOVE 99 TO Z-CODE-RETOUR
+                   END-IF
+
+      *--- Fichier historique : complété au fil des traitements,      *
+      *    créé au premier lancement -----------------------------------*
+               WHEN "HIST"
+                   OPEN EXTEND F-HIST
+                   IF FS-HIST NOT = "00" AND FS-HIST NOT = "05"
+                       MOVE 99 TO Z-CODE-RETOUR
+                   END-IF
+
                WHEN OTHER
                    MOVE 99 TO Z-CODE-RETOUR
            END-EVALUATE
@@ -210,6 +359,57 @@
                        END-READ
                    END-IF
 
+      *--- Lecture du dernier point de reprise -------------------------*
+               WHEN "CHKPT"
+                   READ F-CHKPT
+                       AT END
+                           MOVE 23 TO Z-CODE-RETOUR
+                       NOT AT END
+                           MOVE CK-DATA TO Z-ENREGISTREMENT(1:74)
+                           MOVE 00 TO Z-CODE-RETOUR
+                   END-READ
+
+               WHEN OTHER
+                   MOVE 99 TO Z-CODE-RETOUR
+           END-EVALUATE
+           .
+
+      *===============================================================*
+      * Parcours séquentiel de F-ASSURES (START + READ NEXT)          *
+      * Le premier appel positionne sur AS-KEY (ou en tête de fichier *
+      * si la clé fournie est à SPACES) ; les appels suivants          *
+      * poursuivent la lecture séquentielle jusqu'à AT END.            *
+      *===============================================================*
+       BROWSE-FILES.
+           EVALUATE Z-NOM-FICHIER
+               WHEN "KSDS"
+                   IF BROWSE-ARRETE
+                       IF Z-ENREGISTREMENT(1:6) = SPACES
+                          OR Z-ENREGISTREMENT(1:6) = LOW-VALUES
+                           MOVE LOW-VALUES TO AS-KEY
+                       ELSE
+                           MOVE Z-ENREGISTREMENT(1:6) TO AS-KEY
+                       END-IF
+
+                       START F-ASSURES KEY IS NOT LESS THAN AS-KEY
+                           INVALID KEY
+                               MOVE 10 TO Z-CODE-RETOUR
+                           NOT INVALID KEY
+                               SET BROWSE-EN-COURS TO TRUE
+                       END-START
+                   END-IF
+
+                   IF Z-CODE-RETOUR NOT = 10
+                       READ F-ASSURES NEXT RECORD
+                           AT END
+                               MOVE 10 TO Z-CODE-RETOUR
+                               SET BROWSE-ARRETE TO TRUE
+                           NOT AT END
+                               MOVE AS-REC TO Z-ENREGISTREMENT
+                               MOVE 00 TO Z-CODE-RETOUR
+                       END-READ
+                   END-IF
+
                WHEN OTHER
                    MOVE 99 TO Z-CODE-RETOUR
            END-EVALUATE
@@ -227,6 +427,7 @@
                WHEN "KSDS"
                    CLOSE F-ASSURES
                    MOVE 00 TO Z-CODE-RETOUR
+                   SET BROWSE-ARRETE TO TRUE
 
                WHEN "ETATANO"
                    CLOSE F-ETAT-ANO
@@ -236,6 +437,26 @@
                    CLOSE F-STAT
                    MOVE 00 TO Z-CODE-RETOUR
 
+               WHEN "CHKPT"
+                   CLOSE F-CHKPT
+                   MOVE 00 TO Z-CODE-RETOUR
+
+               WHEN "LISTE"
+                   CLOSE F-LISTE
+                   MOVE 00 TO Z-CODE-RETOUR
+
+               WHEN "MVTOK"
+                   CLOSE F-MVTOK
+                   MOVE 00 TO Z-CODE-RETOUR
+
+               WHEN "MVTKO"
+                   CLOSE F-MVTKO
+                   MOVE 00 TO Z-CODE-RETOUR
+
+               WHEN "HIST"
+                   CLOSE F-HIST
+                   MOVE 00 TO Z-CODE-RETOUR
+
                WHEN OTHER
                    MOVE 99 TO Z-CODE-RETOUR
            END-EVALUATE
@@ -267,6 +488,36 @@
                        MOVE 99 TO Z-CODE-RETOUR
                    END-IF
 
+      *--- Ecriture dans le fichier de listing ------------------------*
+               WHEN "LISTE"
+                   MOVE Z-ENREGISTREMENT TO LST-RAW
+                   WRITE LST-REC
+                   IF FS-LST = "00"
+                       MOVE 00 TO Z-CODE-RETOUR
+                   ELSE
+                       MOVE 99 TO Z-CODE-RETOUR
+                   END-IF
+
+      *--- Ecriture dans le fichier des mouvements contrôlés valides -*
+               WHEN "MVTOK"
+                   MOVE Z-ENREGISTREMENT TO MOK-RAW
+                   WRITE MOK-REC
+                   IF FS-MOK = "00"
+                       MOVE 00 TO Z-CODE-RETOUR
+                   ELSE
+                       MOVE 99 TO Z-CODE-RETOUR
+                   END-IF
+
+      *--- Ecriture dans le fichier des mouvements rejetés -----------*
+               WHEN "MVTKO"
+                   MOVE Z-ENREGISTREMENT TO MKO-RAW
+                   WRITE MKO-REC
+                   IF FS-MKO = "00"
+                       MOVE 00 TO Z-CODE-RETOUR
+                   ELSE
+                       MOVE 99 TO Z-CODE-RETOUR
+                   END-IF
+
       *--- Ecriture dans le fichier indexé des assurés --------------*
                WHEN "KSDS"
                    MOVE Z-ENREGISTREMENT TO AS-REC
@@ -277,6 +528,17 @@
                            MOVE 00 TO Z-CODE-RETOUR
                    END-WRITE
 
+      *--- Ecriture initiale du point de reprise ----------------------*
+               WHEN "CHKPT"
+                   MOVE "CKPT01" TO CK-KEY
+                   MOVE Z-ENREGISTREMENT(1:74) TO CK-DATA
+                   WRITE CK-REC
+                   IF FS-CK = "00"
+                       MOVE 00 TO Z-CODE-RETOUR
+                   ELSE
+                       MOVE 99 TO Z-CODE-RETOUR
+                   END-IF
+
                WHEN OTHER
                    MOVE 99 TO Z-CODE-RETOUR
            END-EVALUATE
@@ -294,15 +556,29 @@
                        INVALID KEY
                            MOVE 23 TO Z-CODE-RETOUR
                        NOT INVALID KEY
+                           MOVE AS-REC TO WS-HIST-OLD-SAVE
                            MOVE Z-ENREGISTREMENT TO AS-REC
                            REWRITE AS-REC
                            IF FS-AS = "00"
                                MOVE 00 TO Z-CODE-RETOUR
+                               PERFORM ECRIRE-HISTORIQUE
                            ELSE
                                MOVE 99 TO Z-CODE-RETOUR
                            END-IF
                    END-READ
 
+      *--- Mise à jour du point de reprise (réécriture en place,        *
+      *    à la suite de la lecture faite à l'ouverture) -----------------*
+               WHEN "CHKPT"
+                   MOVE "CKPT01" TO CK-KEY
+                   MOVE Z-ENREGISTREMENT(1:74) TO CK-DATA
+                   REWRITE CK-REC
+                   IF FS-CK = "00"
+                       MOVE 00 TO Z-CODE-RETOUR
+                   ELSE
+                       MOVE 99 TO Z-CODE-RETOUR
+                   END-IF
+
                WHEN OTHER
                    MOVE 99 TO Z-CODE-RETOUR
            END-EVALUATE
@@ -320,9 +596,11 @@
                        INVALID KEY
                            MOVE 23 TO Z-CODE-RETOUR
                        NOT INVALID KEY
+                           MOVE AS-REC TO WS-HIST-OLD-SAVE
                            DELETE F-ASSURES
                            IF FS-AS = "00"
                                MOVE 00 TO Z-CODE-RETOUR
+                               PERFORM ECRIRE-HISTORIQUE
                            ELSE
                                MOVE 99 TO Z-CODE-RETOUR
                            END-IF
@@ -331,4 +609,21 @@
                WHEN OTHER
                    MOVE 99 TO Z-CODE-RETOUR
            END-EVALUATE
+           .
+
+      *===============================================================*
+      * Ecriture de l'avant-image dans le fichier historique, à       *
+      * chaque réécriture ou suppression réussie de F-ASSURES         *
+      *===============================================================*
+       ECRIRE-HISTORIQUE.
+           MOVE SPACES                 TO HIST-REC
+           MOVE FUNCTION CURRENT-DATE(1:14) TO HIST-TIMESTAMP
+           MOVE AS-KEY                 TO HIST-MAT
+           MOVE WS-HIST-OLD-SAVE       TO HIST-OLD-IMAGE
+
+           WRITE HIST-REC
+
+           IF FS-HIST NOT = "00"
+               DISPLAY 'WRITE HIST ERREUR : ' FS-HIST
+           END-IF
            .
\ No newline at end of file

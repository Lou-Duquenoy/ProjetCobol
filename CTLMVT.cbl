@@ -0,0 +1,364 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLMVT.
+
+      *===============================================================*
+      *  PROGRAMME : CTLMVT                                           *
+      *  ROLE      :                                                  *
+      *    - Lire le fichier des mouvements (ESDS) avant qu'il ne     *
+      *      soit soumis à MAJASSUR                                   *
+      *    - Contrôler chaque mouvement (matricule renseigné, code    *
+      *      mouvement valide, date de naissance et prime numériques  *
+      *      et cohérentes)                                           *
+      *    - Aiguiller les mouvements valides vers MVTOK et les       *
+      *      mouvements rejetés, avec leur motif, vers MVTKO          *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      * Indicateur de fin de lecture du fichier des mouvements        *
+      *---------------------------------------------------------------*
+       77  WS-EOF-MV                PIC X VALUE "N".
+           88 FIN-MVTS                    VALUE "Y".
+           88 PAS-FIN-MVTS                VALUE "N".
+
+      *---------------------------------------------------------------*
+      * Indicateur de rejet du mouvement en cours de contrôle         *
+      *---------------------------------------------------------------*
+       77  WS-ETAT-CTL              PIC X VALUE "O".
+           88 MVT-REJETE                  VALUE "N".
+           88 MVT-OK                      VALUE "O".
+
+      *---------------------------------------------------------------*
+      * Compteurs statistiques                                        *
+      *---------------------------------------------------------------*
+       01  WS-CTL-COUNTERS.
+           05 WS-NB-MVT-LUS         PIC 9(5) VALUE 0.
+           05 WS-NB-MVT-OK          PIC 9(5) VALUE 0.
+           05 WS-NB-MVT-KO          PIC 9(5) VALUE 0.
+
+      *---------------------------------------------------------------*
+      * Table des messages de rejet (rubriques 24 à 27)                *
+      *---------------------------------------------------------------*
+       COPY MESSAGES.
+
+       01  WS-TABLE-MSG-TAB REDEFINES TABLE-MESSAGE.
+           05 WS-MSG OCCURS 30 TIMES PIC X(60).
+
+      *---------------------------------------------------------------*
+      * Description de l'enregistrement mouvement                     *
+      *---------------------------------------------------------------*
+       COPY WFMVTS.
+
+      *---------------------------------------------------------------*
+      * Décomposition de la date de naissance pour contrôle de       *
+      * vraisemblance (année/mois/jour)                                *
+      *---------------------------------------------------------------*
+       01  WS-DATE-NAISS-CTL.
+           05 WS-DN-AAAA            PIC 9(4).
+           05 WS-DN-MM              PIC 9(2).
+           05 WS-DN-JJ              PIC 9(2).
+
+      *---------------------------------------------------------------*
+      * Code de motif de rejet courant                                 *
+      *---------------------------------------------------------------*
+       77  WS-CODE-CTL              PIC 99 VALUE 1.
+
+      *---------------------------------------------------------------*
+      * Ligne de motif de rejet, écrite dans MVTKO                    *
+      *---------------------------------------------------------------*
+       01  WS-REJET-LIGNE.
+           05 WS-REJ-MAT            PIC X(06).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 WS-REJ-LIB1           PIC X(8)  VALUE "REJET  :".
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-REJ-MSG            PIC X(60).
+           05 FILLER                PIC X(3)  VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * Nom du programme d'accès fichiers + buffer                     *
+      *---------------------------------------------------------------*
+       01  WS-ACC                   PIC X(8).
+       01  WS-BUFFER                PIC X(80) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * Zone de communication avec le sous-programme ACCFIC            *
+      *---------------------------------------------------------------*
+       01  Z-COM.
+           05 Z-NOM-FICHIER         PIC X(8).
+           05 Z-CODE-FONCTION       PIC 99.
+           05 Z-CODE-RETOUR         PIC 99.
+           05 Z-ENREGISTREMENT      PIC X(80).
+           05 FILLER                PIC X(28).
+
+       PROCEDURE DIVISION.
+
+      *===============================================================*
+      * PROGRAMME PRINCIPAL                                            *
+      *===============================================================*
+       MAIN.
+
+           MOVE 00 TO Z-CODE-RETOUR
+
+      *--- Ouverture des fichiers d'entrée / sortie ------------------*
+           PERFORM OPEN-MVTSE
+           PERFORM OPEN-MVTOK
+           PERFORM OPEN-MVTKO
+
+      *--- Boucle de contrôle -----------------------------------------*
+           PERFORM READ-MVTSE
+           PERFORM UNTIL FIN-MVTS
+               ADD 1 TO WS-NB-MVT-LUS
+               MOVE WS-BUFFER TO W-FMVTSE
+
+               PERFORM CONTROLER-MOUVEMENT
+
+               PERFORM READ-MVTSE
+           END-PERFORM
+
+           DISPLAY "CTLMVT - MOUVEMENTS LUS      : " WS-NB-MVT-LUS
+           DISPLAY "CTLMVT - MOUVEMENTS VALIDES  : " WS-NB-MVT-OK
+           DISPLAY "CTLMVT - MOUVEMENTS REJETES  : " WS-NB-MVT-KO
+
+      *--- Fermeture des fichiers ------------------------------------*
+           PERFORM CLOSE-MVTSE
+           PERFORM CLOSE-MVTOK
+           PERFORM CLOSE-MVTKO
+
+           STOP RUN.
+           .
+
+      *===============================================================*
+      * Contrôle d'un mouvement : matricule, code, date de naissance  *
+      * et prime. Chaque anomalie détectée est tracée dans MVTKO ;    *
+      * le mouvement n'est recopié dans MVTOK que s'il est intègre.   *
+      *===============================================================*
+       CONTROLER-MOUVEMENT.
+
+           SET MVT-OK TO TRUE
+           MOVE F-DATE-NAISSANCE TO WS-DATE-NAISS-CTL
+
+      *--- Contrôles mutuellement exclusifs : seule la première           *
+      *    anomalie rencontrée est retenue et tracée sur MVTKO.           *
+           IF F-MAT = SPACES
+               SET MVT-REJETE TO TRUE
+               MOVE 24 TO WS-CODE-CTL
+           ELSE IF F-CODE NOT = "C" AND F-CODE NOT = "M"
+              AND F-CODE NOT = "S" AND F-CODE NOT = "T"
+              AND F-CODE NOT = "R"
+               SET MVT-REJETE TO TRUE
+               MOVE 25 TO WS-CODE-CTL
+           ELSE IF F-DATE-NAISSANCE NOT NUMERIC
+              OR WS-DN-MM < 1 OR WS-DN-MM > 12
+              OR WS-DN-JJ < 1 OR WS-DN-JJ > 31
+              OR WS-DN-AAAA < 1900 OR WS-DN-AAAA > 2099
+               SET MVT-REJETE TO TRUE
+               MOVE 26 TO WS-CODE-CTL
+           ELSE IF F-PRIME NOT NUMERIC
+               SET MVT-REJETE TO TRUE
+               MOVE 27 TO WS-CODE-CTL
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+
+           IF MVT-REJETE
+               PERFORM WRITE-REJET
+           END-IF
+
+           IF MVT-OK
+               ADD 1 TO WS-NB-MVT-OK
+               PERFORM WRITE-MVTOK
+           ELSE
+               ADD 1 TO WS-NB-MVT-KO
+           END-IF
+           .
+
+      *===============================================================*
+      * Ouverture fichier mouvements (ESDS)                           *
+      *===============================================================*
+       OPEN-MVTSE.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'ESDS'   TO Z-NOM-FICHIER
+           MOVE 01       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'OPEN ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+      *===============================================================*
+      * Ouverture fichier des mouvements contrôlés valides            *
+      *===============================================================*
+       OPEN-MVTOK.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'MVTOK'  TO Z-NOM-FICHIER
+           MOVE 01       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'OPEN MVTOK ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+      *===============================================================*
+      * Ouverture fichier des mouvements rejetés                      *
+      *===============================================================*
+       OPEN-MVTKO.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'MVTKO'  TO Z-NOM-FICHIER
+           MOVE 01       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'OPEN MVTKO ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+      *===============================================================*
+      * Lecture séquentielle du fichier mouvements                    *
+      *===============================================================*
+       READ-MVTSE.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'ESDS'   TO Z-NOM-FICHIER
+           MOVE 02       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR = 00
+              MOVE Z-ENREGISTREMENT TO WS-BUFFER
+              SET PAS-FIN-MVTS TO TRUE
+           ELSE
+              IF Z-CODE-RETOUR = 10
+                  SET FIN-MVTS TO TRUE
+              ELSE
+                  DISPLAY 'READ MVT ERREUR : ' Z-CODE-RETOUR
+              END-IF
+           END-IF
+           .
+
+      *===============================================================*
+      * Fermeture des fichiers                                         *
+      *===============================================================*
+       CLOSE-MVTSE.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'ESDS'   TO Z-NOM-FICHIER
+           MOVE 03       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'CLOSE MVT ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+       CLOSE-MVTOK.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'MVTOK'  TO Z-NOM-FICHIER
+           MOVE 03       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'CLOSE MVTOK ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+       CLOSE-MVTKO.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'MVTKO'  TO Z-NOM-FICHIER
+           MOVE 03       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'CLOSE MVTKO ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+      *===============================================================*
+      * Recopie d'un mouvement valide dans MVTOK                      *
+      *===============================================================*
+       WRITE-MVTOK.
+           MOVE WS-BUFFER TO Z-ENREGISTREMENT
+
+           MOVE 'ACCFIC' TO WS-ACC
+           MOVE 'MVTOK'  TO Z-NOM-FICHIER
+           MOVE 04       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'WRITE MVTOK ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+      *===============================================================*
+      * Ecriture d'un motif de rejet, suivi du mouvement en cause,    *
+      * dans MVTKO                                                     *
+      *===============================================================*
+       WRITE-REJET.
+
+           MOVE SPACES TO WS-REJET-LIGNE
+           MOVE F-MAT               TO WS-REJ-MAT
+           MOVE WS-MSG(WS-CODE-CTL) TO WS-REJ-MSG
+
+           MOVE WS-REJET-LIGNE TO Z-ENREGISTREMENT
+
+           MOVE 'ACCFIC' TO WS-ACC
+           MOVE 'MVTKO'  TO Z-NOM-FICHIER
+           MOVE 04       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'WRITE MVTKO ERREUR : ' Z-CODE-RETOUR
+           END-IF
+
+           MOVE WS-BUFFER TO Z-ENREGISTREMENT
+
+           MOVE 'ACCFIC' TO WS-ACC
+           MOVE 'MVTKO'  TO Z-NOM-FICHIER
+           MOVE 04       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'WRITE MVTKO ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .

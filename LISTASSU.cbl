@@ -0,0 +1,379 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTASSU.
+
+      *===============================================================*
+      *  PROGRAMME : LISTASSU                                         *
+      *  ROLE      :                                                  *
+      *    - Parcourir la totalité du fichier des assurés (KSDS)      *
+      *      dans l'ordre du matricule                                *
+      *    - Produire un listing paginé (LISTE) avec entête de page,  *
+      *      une ligne de détail par assuré et un pied de page avec   *
+      *      le nombre total de pages et d'assurés listés             *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      * Indicateur de fin de parcours du fichier des assurés          *
+      *---------------------------------------------------------------*
+       77  WS-EOF-AS                PIC X VALUE "N".
+           88 FIN-ASSURE                  VALUE "Y".
+           88 PAS-FIN-ASSURE              VALUE "N".
+
+      *---------------------------------------------------------------*
+      * Description de l'enregistrement métier                        *
+      *---------------------------------------------------------------*
+       COPY WASSURE.
+
+      *---------------------------------------------------------------*
+      * Compteurs de pagination                                        *
+      *---------------------------------------------------------------*
+       77  WS-NB-ASS-LUS            PIC 9(5) VALUE 0.
+       77  WS-NB-PAGES              PIC 9(5) VALUE 0.
+       77  WS-NB-LIGNES-PAGE        PIC 9(3) VALUE 0.
+       77  WS-MAX-LIGNES-PAGE       PIC 9(3) VALUE 50.
+       77  WS-PREMIERE-PAGE         PIC X VALUE "Y".
+           88 PREMIERE-PAGE               VALUE "Y".
+           88 PAS-PREMIERE-PAGE           VALUE "N".
+
+      *---------------------------------------------------------------*
+      * Date système courante                                          *
+      *---------------------------------------------------------------*
+       01  WS-CURR-DT.
+           05 WS-CD-YYYY            PIC 9(4).
+           05 WS-CD-MM              PIC 9(2).
+           05 WS-CD-DD              PIC 9(2).
+           05 WS-CD-HH              PIC 9(2).
+           05 WS-CD-MN              PIC 9(2).
+           05 WS-CD-SS              PIC 9(2).
+           05 WS-CD-HS              PIC 9(2).
+           05 WS-CD-OFFSIGN         PIC X.
+           05 WS-CD-OFFHH           PIC 9(2).
+           05 WS-CD-OFFMN           PIC 9(2).
+
+      *---------------------------------------------------------------*
+      * Date éditée JJ/MM/AAAA                                         *
+      *---------------------------------------------------------------*
+       01  WS-DATE-EDIT.
+           05 WS-DATE-JJ            PIC 99.
+           05 WS-SLASH1             PIC X VALUE "/".
+           05 WS-DATE-MM            PIC 99.
+           05 WS-SLASH2             PIC X VALUE "/".
+           05 WS-DATE-AAAA          PIC 9(4).
+
+      *---------------------------------------------------------------*
+      * Entête de page du listing                                     *
+      *---------------------------------------------------------------*
+       01  WS-LISTE-HEADERS.
+           05 WS-H-TITRE            PIC X(80)
+              VALUE "                LISTE  DES  ASSURES".
+           05 WS-H-SOUS-TITRE       PIC X(80)
+              VALUE "                -------------------".
+           05 WS-H-VIDE             PIC X(80)
+              VALUE SPACES.
+           05 WS-H-TIRETS           PIC X(80)
+              VALUE ALL "-".
+
+           05 WS-H-LIGNE-DATE.
+              10 WS-H-LBL-DATE      PIC X(20)
+                 VALUE "EDITION DU : ".
+              10 WS-H-DATE          PIC X(10).
+              10 FILLER             PIC X(20) VALUE SPACES.
+              10 WS-H-LBL-PAGE      PIC X(6) VALUE "PAGE :".
+              10 WS-H-PAGE          PIC ZZZ9.
+
+           05 WS-H-LIGNE-COL.
+              10 FILLER             PIC X(6)  VALUE "MATRIC".
+              10 FILLER             PIC X(3)  VALUE SPACES.
+              10 FILLER             PIC X(15) VALUE "NOM".
+              10 FILLER             PIC X(1)  VALUE SPACES.
+              10 FILLER             PIC X(12) VALUE "PRENOM".
+              10 FILLER             PIC X(1)  VALUE SPACES.
+              10 FILLER             PIC X(8)  VALUE "NAISS.".
+              10 FILLER             PIC X(1)  VALUE SPACES.
+              10 FILLER             PIC X(9)  VALUE "PRIME".
+              10 FILLER             PIC X(1)  VALUE SPACES.
+              10 FILLER             PIC X(6)  VALUE "STATUT".
+
+       77  WS-LISTE-LINE            PIC X(80) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * Ligne de détail assuré                                        *
+      *---------------------------------------------------------------*
+       01  WS-LISTE-DETAIL.
+           05 WS-LD-MAT             PIC X(06).
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 WS-LD-NOM             PIC X(15).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WS-LD-PRENOM          PIC X(12).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WS-LD-DATE-NAISS      PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WS-LD-PRIME           PIC ZZZZZ9.99.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WS-LD-STATUT          PIC X(01).
+           05 FILLER                PIC X(11) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * Ligne de pied de page finale                                  *
+      *---------------------------------------------------------------*
+       01  WS-LISTE-TRAILER.
+           05 FILLER                PIC X(25)
+              VALUE "NOMBRE DE PAGES EDITEES :".
+           05 WS-TR-PAGES           PIC Z(4)9.
+           05 FILLER                PIC X(5)  VALUE SPACES.
+           05 FILLER                PIC X(25)
+              VALUE "NOMBRE D'ASSURES LISTES :".
+           05 WS-TR-ASS             PIC Z(4)9.
+           05 FILLER                PIC X(16) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * Nom du programme d'accès fichiers + buffer                     *
+      *---------------------------------------------------------------*
+       01  WS-ACC                   PIC X(8).
+       01  WS-BUFFER                PIC X(80) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * Zone de communication avec le sous-programme ACCFIC            *
+      *---------------------------------------------------------------*
+       01  Z-COM.
+           05 Z-NOM-FICHIER         PIC X(8).
+           05 Z-CODE-FONCTION       PIC 99.
+           05 Z-CODE-RETOUR         PIC 99.
+           05 Z-ENREGISTREMENT      PIC X(80).
+           05 FILLER                PIC X(28).
+
+       PROCEDURE DIVISION.
+
+      *===============================================================*
+      * PROGRAMME PRINCIPAL                                            *
+      *===============================================================*
+       MAIN.
+
+           MOVE 00 TO Z-CODE-RETOUR
+
+      *--- Ouverture des fichiers d'entrée / sortie ------------------*
+           PERFORM OPEN-ASSURE
+           PERFORM OPEN-LISTE
+
+      *--- Parcours séquentiel de F-ASSURES à partir du début --------*
+           MOVE SPACES TO Z-ENREGISTREMENT
+           PERFORM BROWSE-ASSURE
+
+           PERFORM UNTIL FIN-ASSURE
+               ADD 1 TO WS-NB-ASS-LUS
+               MOVE WS-BUFFER TO W-ASSURE
+
+               IF WS-NB-LIGNES-PAGE >= WS-MAX-LIGNES-PAGE
+                  OR PREMIERE-PAGE
+                   PERFORM WRITE-ENTETE-LISTE
+               END-IF
+
+               PERFORM WRITE-DETAIL-LISTE
+
+               PERFORM BROWSE-ASSURE
+           END-PERFORM
+
+      *--- Ecriture du pied de page final ------------------------------*
+           PERFORM WRITE-TRAILER-LISTE
+
+      *--- Fermeture des fichiers ------------------------------------*
+           PERFORM CLOSE-ASSURE
+           PERFORM CLOSE-LISTE
+
+           STOP RUN.
+           .
+
+      *===============================================================*
+      * Ouverture fichier assurés (KSDS)                              *
+      *===============================================================*
+       OPEN-ASSURE.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'KSDS'   TO Z-NOM-FICHIER
+           MOVE 01       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'OPEN ASSURE ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+      *===============================================================*
+      * Ouverture fichier de listing                                  *
+      *===============================================================*
+       OPEN-LISTE.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'LISTE'  TO Z-NOM-FICHIER
+           MOVE 01       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'OPEN LISTE ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+      *===============================================================*
+      * Parcours séquentiel du fichier des assurés (START/READ NEXT)  *
+      *===============================================================*
+       BROWSE-ASSURE.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'KSDS'   TO Z-NOM-FICHIER
+           MOVE 07       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR = 00
+               MOVE Z-ENREGISTREMENT TO WS-BUFFER
+               SET PAS-FIN-ASSURE TO TRUE
+           ELSE
+               IF Z-CODE-RETOUR = 10
+                   SET FIN-ASSURE TO TRUE
+               ELSE
+                   DISPLAY 'BROWSE ASSURE ERREUR : ' Z-CODE-RETOUR
+               END-IF
+           END-IF
+           .
+
+      *===============================================================*
+      * Fermeture des fichiers                                         *
+      *===============================================================*
+       CLOSE-ASSURE.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'KSDS'   TO Z-NOM-FICHIER
+           MOVE 03       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'CLOSE ASSURE ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+       CLOSE-LISTE.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'LISTE'  TO Z-NOM-FICHIER
+           MOVE 03       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'CLOSE LISTE ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+      *===============================================================*
+      * Ecriture de l'entête de page du listing                       *
+      *===============================================================*
+       WRITE-ENTETE-LISTE.
+
+           ADD 1 TO WS-NB-PAGES
+           MOVE 0 TO WS-NB-LIGNES-PAGE
+           SET PAS-PREMIERE-PAGE TO TRUE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DT
+           MOVE WS-CD-DD   TO WS-DATE-JJ
+           MOVE WS-CD-MM   TO WS-DATE-MM
+           MOVE WS-CD-YYYY TO WS-DATE-AAAA
+           MOVE WS-DATE-EDIT TO WS-H-DATE
+           MOVE WS-NB-PAGES  TO WS-H-PAGE
+
+           MOVE WS-H-TITRE      TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+
+           MOVE WS-H-SOUS-TITRE TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+
+           MOVE WS-H-VIDE       TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+
+           MOVE WS-H-LIGNE-DATE TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+
+           MOVE WS-H-VIDE       TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+
+           MOVE WS-H-LIGNE-COL  TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+
+           MOVE WS-H-TIRETS     TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+           .
+
+      *===============================================================*
+      * Ecriture de la ligne de détail d'un assuré                    *
+      *===============================================================*
+       WRITE-DETAIL-LISTE.
+
+           MOVE SPACES              TO WS-LISTE-DETAIL
+           MOVE AS-MATRICULE        TO WS-LD-MAT
+           MOVE AS-NOM              TO WS-LD-NOM
+           MOVE AS-PRENOM           TO WS-LD-PRENOM
+           MOVE AS-DATE-NAISSANCE   TO WS-LD-DATE-NAISS
+           MOVE AS-PRIME            TO WS-LD-PRIME
+           MOVE AS-STATUT           TO WS-LD-STATUT
+
+           MOVE WS-LISTE-DETAIL TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+
+           ADD 1 TO WS-NB-LIGNES-PAGE
+           .
+
+      *===============================================================*
+      * Ecriture du pied de page final avec les totaux                *
+      *===============================================================*
+       WRITE-TRAILER-LISTE.
+
+           MOVE SPACES        TO WS-LISTE-TRAILER
+           MOVE WS-NB-PAGES   TO WS-TR-PAGES
+           MOVE WS-NB-ASS-LUS TO WS-TR-ASS
+
+           MOVE WS-H-VIDE      TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+
+           MOVE WS-H-TIRETS    TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+
+           MOVE WS-LISTE-TRAILER TO WS-LISTE-LINE
+           PERFORM WRITE-LIGNE-LISTE
+           .
+
+      *===============================================================*
+      * Ecriture d'une ligne dans le fichier de listing                *
+      *===============================================================*
+       WRITE-LIGNE-LISTE.
+           MOVE WS-LISTE-LINE TO Z-ENREGISTREMENT
+
+           MOVE 'ACCFIC' TO WS-ACC
+           MOVE 'LISTE'  TO Z-NOM-FICHIER
+           MOVE 04       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'WRITE LISTE ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .

@@ -43,10 +43,14 @@
            05 WS-NB-CRE             PIC 9(5) VALUE 0.
            05 WS-NB-MOD             PIC 9(5) VALUE 0.
            05 WS-NB-SUP             PIC 9(5) VALUE 0.
+           05 WS-NB-SUS             PIC 9(5) VALUE 0.
+           05 WS-NB-REA             PIC 9(5) VALUE 0.
            05 WS-NB-ANO-CODE        PIC 9(5) VALUE 0.
            05 WS-NB-ANO-CRE         PIC 9(5) VALUE 0.
            05 WS-NB-ANO-MAJ         PIC 9(5) VALUE 0.
            05 WS-NB-ANO-SUP         PIC 9(5) VALUE 0.
+           05 WS-NB-ANO-SUS         PIC 9(5) VALUE 0.
+           05 WS-NB-ANO-REA         PIC 9(5) VALUE 0.
 
       *---------------------------------------------------------------*
       * Zones d'édition pour affichage / écriture des statistiques    *
@@ -58,10 +62,14 @@
            05 ED-NB-CRE             PIC Z(4)9.
            05 ED-NB-MOD             PIC Z(4)9.
            05 ED-NB-SUP             PIC Z(4)9.
+           05 ED-NB-SUS             PIC Z(4)9.
+           05 ED-NB-REA             PIC Z(4)9.
            05 ED-NB-ANO-CODE        PIC Z(4)9.
            05 ED-NB-ANO-CRE         PIC Z(4)9.
            05 ED-NB-ANO-MAJ         PIC Z(4)9.
            05 ED-NB-ANO-SUP         PIC Z(4)9.
+           05 ED-NB-ANO-SUS         PIC Z(4)9.
+           05 ED-NB-ANO-REA         PIC Z(4)9.
 
       *---------------------------------------------------------------*
       * Table des messages d'anomalie / statistiques                  *
@@ -138,6 +146,30 @@
            05 WS-ETAT-MSG           PIC X(60).
            05 FILLER                PIC X(3)  VALUE SPACES.
 
+      *---------------------------------------------------------------*
+      * Ligne de détail du mouvement, imprimée sous chaque anomalie   *
+      *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      * Champs repris ici : ceux modifiables par une modification     *
+      * partielle (cf. F-ZONE-MAJ) plutôt que le nom/prénom, déjà     *
+      * visibles sur la ligne d'anomalie via le fichier F-ASSURES.    *
+      *---------------------------------------------------------------*
+       01  WS-ETAT-DETAIL.
+           05 FILLER                PIC X(9)  VALUE "  DETAIL:".
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 FILLER                PIC X(5)  VALUE "CODE=".
+           05 WS-ETD-CODE           PIC X(01).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 FILLER                PIC X(4)  VALUE "MAT=".
+           05 WS-ETD-MAT            PIC X(06).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 FILLER                PIC X(8)  VALUE "ADRESSE=".
+           05 WS-ETD-ADRESSE        PIC X(18).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 FILLER                PIC X(6)  VALUE "PRIME=".
+           05 WS-ETD-PRIME          PIC Z(5)9.99.
+           05 FILLER                PIC X(10) VALUE SPACES.
+
        77  WS-STAT-LINE             PIC X(80) VALUE SPACES.
 
       *---------------------------------------------------------------*
@@ -155,6 +187,40 @@
       *---------------------------------------------------------------*
        77  WS-CODE-ANO              PIC 99 VALUE 1.
 
+      *---------------------------------------------------------------*
+      * Reprise sur checkpoint : nombre de mouvements physiquement    *
+      * lus dans le fichier (repère de reprise), et fréquence de      *
+      * prise de checkpoint                                            *
+      *---------------------------------------------------------------*
+       77  WS-NB-LUS-BRUT           PIC 9(5) VALUE 0.
+       77  WS-CKPT-SEQ-INIT         PIC 9(5) VALUE 0.
+       77  WS-CKPT-INTERVAL         PIC 9(5) VALUE 100.
+       77  WS-CKPT-EXISTE           PIC X VALUE "N".
+           88 CKPT-EXISTE                 VALUE "Y".
+           88 CKPT-INEXISTANT             VALUE "N".
+
+       01  WS-CKPT-REC.
+           05 WS-CKPT-MAT           PIC X(06).
+           05 WS-CKPT-SEQ           PIC 9(05).
+           05 FILLER                PIC X(63).
+
+      *---------------------------------------------------------------*
+      * Contrôle de cohérence MVT-LUS = CRE+MOD+SUP+SUS+REA+ANOM       *
+      *---------------------------------------------------------------*
+       77  WS-TOTAL-TRAITES         PIC 9(5) VALUE 0.
+       77  WS-NB-MVT-COUVERTS       PIC 9(5) VALUE 0.
+       77  WS-DESEQUILIBRE          PIC X VALUE "N".
+           88 DESEQUILIBRE                VALUE "Y".
+           88 EQUILIBRE                   VALUE "N".
+
+       01  WS-DESEQ-LIGNE.
+           05 FILLER                PIC X(10) VALUE "MVT LUS = ".
+           05 WS-DESEQ-MVT          PIC Z(4)9.
+           05 FILLER                PIC X(3)  VALUE " / ".
+           05 FILLER                PIC X(10) VALUE "TRAITES = ".
+           05 WS-DESEQ-TOT          PIC Z(4)9.
+           05 FILLER                PIC X(48) VALUE SPACES.
+
       *---------------------------------------------------------------*
       * Nom du programme d'accès fichiers + buffer                     *
       *---------------------------------------------------------------*
@@ -186,6 +252,8 @@
            PERFORM OPEN-ETATANO
            PERFORM WRITE-ENTETE-ETATANO
            PERFORM OPEN-STAT
+           PERFORM OPEN-CHKPT
+           PERFORM OPEN-HIST
 
       *--- Lecture initiale du fichier des mouvements ----------------*
            PERFORM READ-MVTSE
@@ -194,10 +262,25 @@
            END-IF
 
       *--- Boucle principale de traitement ---------------------------*
+      *    Les mouvements déjà couverts par le dernier checkpoint     *
+      *    (repris via WS-CKPT-SEQ) sont relus mais pas retraités,    *
+      *    afin de pouvoir redémarrer après un abend sans dupliquer   *
+      *    les créations déjà appliquées à F-ASSURES.                 *
+      *---------------------------------------------------------------*
            PERFORM UNTIL FIN-MVTS
-              ADD 1 TO WS-NB-MVT-LUS
+              ADD 1 TO WS-NB-LUS-BRUT
 
-              PERFORM TRAITER-MOUVEMENT
+              IF WS-NB-LUS-BRUT > WS-CKPT-SEQ
+                 ADD 1 TO WS-NB-MVT-LUS
+
+                 PERFORM TRAITER-MOUVEMENT
+
+                 IF FUNCTION MOD(WS-NB-LUS-BRUT WS-CKPT-INTERVAL) = 0
+                    MOVE F-MAT         TO WS-CKPT-MAT
+                    MOVE WS-NB-LUS-BRUT TO WS-CKPT-SEQ
+                    PERFORM WRITE-CHECKPOINT
+                 END-IF
+              END-IF
 
               PERFORM READ-MVTSE
               IF NOT FIN-MVTS
@@ -207,16 +290,57 @@
 
       *--- Ecriture des statistiques finales -------------------------*
            PERFORM WRITE-STAT-FINAL
+           PERFORM CONTROLE-TOTAUX
+
+      *--- Fin normale : le point de reprise est remis à zéro pour    *
+      *    qu'un prochain traitement complet reparte depuis le début  *
+      *---------------------------------------------------------------*
+           MOVE 0      TO WS-CKPT-SEQ
+           MOVE SPACES TO WS-CKPT-MAT
+           PERFORM WRITE-CHECKPOINT
 
       *--- Fermeture des fichiers ------------------------------------*
            PERFORM CLOSE-MVTSE
            PERFORM CLOSE-ASSURE
            PERFORM CLOSE-ETATANO
            PERFORM CLOSE-STAT
+           PERFORM CLOSE-CHKPT
+           PERFORM CLOSE-HIST
+
+           PERFORM DETERMINER-CODE-RETOUR
 
            STOP RUN.
            .
 
+      *===============================================================*
+      * Détermination du code retour du job en fonction de la          *
+      * gravité des anomalies rencontrées :                            *
+      *   0  traitement propre, aucune anomalie                       *
+      *   4  anomalies de code mouvement uniquement                   *
+      *   8  mouvements en anomalie sur assuré (création en doublon,   *
+      *      ou modification/suppression/suspension/réactivation      *
+      *      référençant un assuré inexistant)                        *
+      *   16 déséquilibre du contrôle des totaux (le plus grave)      *
+      *===============================================================*
+       DETERMINER-CODE-RETOUR.
+
+           MOVE 0 TO RETURN-CODE
+
+           IF WS-NB-ANOM > 0 OR WS-NB-ANO-CODE > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           IF WS-NB-ANO-CRE > 0 OR WS-NB-ANO-MAJ > 0
+              OR WS-NB-ANO-SUP > 0 OR WS-NB-ANO-SUS > 0
+              OR WS-NB-ANO-REA > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           IF DESEQUILIBRE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+
       *===============================================================*
       * Analyse du code mouvement                                      *
       *===============================================================*
@@ -232,6 +356,12 @@
                WHEN "S"
                    PERFORM TRAITER-SUPPR
 
+               WHEN "T"
+                   PERFORM TRAITER-SUSPENSION
+
+               WHEN "R"
+                   PERFORM TRAITER-REACTIVATION
+
                WHEN OTHER
                    ADD 1 TO WS-NB-ANOM
                    ADD 1 TO WS-NB-ANO-CODE
@@ -312,6 +442,100 @@
            END-IF
            .
 
+      *===============================================================*
+      * Ouverture fichier de reprise (checkpoint)                     *
+      *===============================================================*
+       OPEN-CHKPT.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'CHKPT'  TO Z-NOM-FICHIER
+           MOVE 01       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'OPEN CHKPT ERREUR : ' Z-CODE-RETOUR
+           END-IF
+
+           PERFORM READ-CHECKPOINT
+           .
+
+      *===============================================================*
+      * Ouverture fichier historique des assurés                      *
+      *===============================================================*
+       OPEN-HIST.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'HIST'   TO Z-NOM-FICHIER
+           MOVE 01       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'OPEN HIST ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+      *===============================================================*
+      * Lecture du dernier point de reprise, s'il existe               *
+      *===============================================================*
+       READ-CHECKPOINT.
+           MOVE 0      TO WS-CKPT-SEQ
+           MOVE SPACES TO WS-CKPT-MAT
+           SET CKPT-INEXISTANT TO TRUE
+
+           MOVE 'ACCFIC' TO WS-ACC
+           MOVE 'CHKPT'  TO Z-NOM-FICHIER
+           MOVE 02       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR = 00
+               MOVE Z-ENREGISTREMENT(1:74) TO WS-CKPT-REC
+               SET CKPT-EXISTE TO TRUE
+               IF WS-CKPT-SEQ > 0
+                   DISPLAY 'REPRISE SUR CHECKPOINT - MOUVEMENT '
+                       WS-CKPT-SEQ ' DEJA TRAITE'
+               END-IF
+           END-IF
+
+      *--- Mémorisation du repère de départ pour le contrôle des        *
+      *    totaux : les mouvements couverts par ce repère ont déjà été  *
+      *    comptabilisés lors d'une exécution précédente.               *
+           MOVE WS-CKPT-SEQ TO WS-CKPT-SEQ-INIT
+           .
+
+      *===============================================================*
+      * Ecriture / mise à jour du point de reprise                    *
+      *===============================================================*
+       WRITE-CHECKPOINT.
+           MOVE 'ACCFIC' TO WS-ACC
+           MOVE 'CHKPT'  TO Z-NOM-FICHIER
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+           MOVE WS-CKPT-REC TO Z-ENREGISTREMENT(1:74)
+
+           IF CKPT-EXISTE
+               MOVE 05 TO Z-CODE-FONCTION
+           ELSE
+               MOVE 04 TO Z-CODE-FONCTION
+           END-IF
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR = 00
+               SET CKPT-EXISTE TO TRUE
+           ELSE
+               DISPLAY 'WRITE CHKPT ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
       *===============================================================*
       * Lecture séquentielle du fichier mouvements                    *
       *===============================================================*
@@ -428,6 +652,36 @@
            END-IF
            .
 
+       CLOSE-CHKPT.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'CHKPT'  TO Z-NOM-FICHIER
+           MOVE 03       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'CLOSE CHKPT ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
+       CLOSE-HIST.
+           MOVE 'ACCFIC' TO WS-ACC
+
+           MOVE 'HIST'   TO Z-NOM-FICHIER
+           MOVE 03       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'CLOSE HIST ERREUR : ' Z-CODE-RETOUR
+           END-IF
+           .
+
       *===============================================================*
       * Traitement d'un mouvement de création                         *
       *===============================================================*
@@ -456,6 +710,7 @@
 
       *--- L'assuré n'existe pas : on le crée -----------------------*
                    MOVE W-FMVTSE TO W-ASSURE
+                   MOVE "A" TO AS-STATUT
 
                    MOVE 'ACCFIC' TO WS-ACC
                    MOVE 'KSDS'   TO Z-NOM-FICHIER
@@ -507,8 +762,25 @@
            ELSE
                IF Z-CODE-RETOUR = 00
 
-      *--- L'assuré existe : on le réécrit --------------------------*
-                   MOVE W-FMVTSE TO W-ASSURE
+      *--- L'assuré existe : on ne recopie que les zones effective-  *
+      *    ment modifiées, signalées par F-ZONE-MAJ dans le mouvement*
+                   MOVE Z-ENREGISTREMENT TO W-ASSURE
+
+                   IF F-ZM-NOM-MAJ
+                       MOVE F-NOM TO AS-NOM
+                   END-IF
+                   IF F-ZM-PRENOM-MAJ
+                       MOVE F-PRENOM TO AS-PRENOM
+                   END-IF
+                   IF F-ZM-DATE-NAIS-MAJ
+                       MOVE F-DATE-NAISSANCE TO AS-DATE-NAISSANCE
+                   END-IF
+                   IF F-ZM-ADRESSE-MAJ
+                       MOVE F-ADRESSE TO AS-ADRESSE
+                   END-IF
+                   IF F-ZM-PRIME-MAJ
+                       MOVE F-PRIME TO AS-PRIME
+                   END-IF
 
                    MOVE 'ACCFIC' TO WS-ACC
                    MOVE 'KSDS'   TO Z-NOM-FICHIER
@@ -575,6 +847,126 @@
            END-IF
            .
 
+      *===============================================================*
+      * Traitement d'un mouvement de suspension                       *
+      *===============================================================*
+       TRAITER-SUSPENSION.
+
+      *--- Vérifier que l'assuré existe ------------------------------*
+           MOVE 'ACCFIC' TO WS-ACC
+           MOVE 'KSDS'   TO Z-NOM-FICHIER
+           MOVE 02       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+           MOVE F-MAT    TO Z-ENREGISTREMENT(1:6)
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR = 23
+
+      *--- Anomalie : suspension d'un assuré inexistant --------------*
+               ADD 1 TO WS-NB-ANOM
+               ADD 1 TO WS-NB-ANO-SUS
+               MOVE 20 TO WS-CODE-ANO
+               PERFORM WRITE-ANOMALIE
+
+           ELSE
+               IF Z-CODE-RETOUR = 00
+                   MOVE Z-ENREGISTREMENT TO W-ASSURE
+
+                   IF AS-STATUT-SUSPENDU
+
+      *--- Anomalie : assuré déjà suspendu ---------------------------*
+                       ADD 1 TO WS-NB-ANOM
+                       ADD 1 TO WS-NB-ANO-SUS
+                       MOVE 21 TO WS-CODE-ANO
+                       PERFORM WRITE-ANOMALIE
+
+                   ELSE
+
+      *--- Suspension de l'assuré -------------------------------*
+                       MOVE "S" TO AS-STATUT
+
+                       MOVE 'ACCFIC' TO WS-ACC
+                       MOVE 'KSDS'   TO Z-NOM-FICHIER
+                       MOVE 05       TO Z-CODE-FONCTION
+                       MOVE 00       TO Z-CODE-RETOUR
+                       MOVE W-ASSURE TO Z-ENREGISTREMENT
+
+                       CALL WS-ACC USING Z-COM
+
+                       IF Z-CODE-RETOUR = 00
+                           ADD 1 TO WS-NB-SUS
+                       ELSE
+                           ADD 1 TO WS-NB-ANOM
+                       END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-NB-ANOM
+               END-IF
+           END-IF
+           .
+
+      *===============================================================*
+      * Traitement d'un mouvement de réactivation                     *
+      *===============================================================*
+       TRAITER-REACTIVATION.
+
+      *--- Vérifier que l'assuré existe ------------------------------*
+           MOVE 'ACCFIC' TO WS-ACC
+           MOVE 'KSDS'   TO Z-NOM-FICHIER
+           MOVE 02       TO Z-CODE-FONCTION
+           MOVE 00       TO Z-CODE-RETOUR
+           MOVE SPACES   TO Z-ENREGISTREMENT
+           MOVE F-MAT    TO Z-ENREGISTREMENT(1:6)
+
+           CALL WS-ACC USING Z-COM
+
+           IF Z-CODE-RETOUR = 23
+
+      *--- Anomalie : réactivation d'un assuré inexistant -------------*
+               ADD 1 TO WS-NB-ANOM
+               ADD 1 TO WS-NB-ANO-REA
+               MOVE 22 TO WS-CODE-ANO
+               PERFORM WRITE-ANOMALIE
+
+           ELSE
+               IF Z-CODE-RETOUR = 00
+                   MOVE Z-ENREGISTREMENT TO W-ASSURE
+
+                   IF NOT AS-STATUT-SUSPENDU
+
+      *--- Anomalie : assuré non suspendu -----------------------------*
+                       ADD 1 TO WS-NB-ANOM
+                       ADD 1 TO WS-NB-ANO-REA
+                       MOVE 23 TO WS-CODE-ANO
+                       PERFORM WRITE-ANOMALIE
+
+                   ELSE
+
+      *--- Réactivation de l'assuré ------------------------------*
+                       MOVE "A" TO AS-STATUT
+
+                       MOVE 'ACCFIC' TO WS-ACC
+                       MOVE 'KSDS'   TO Z-NOM-FICHIER
+                       MOVE 05       TO Z-CODE-FONCTION
+                       MOVE 00       TO Z-CODE-RETOUR
+                       MOVE W-ASSURE TO Z-ENREGISTREMENT
+
+                       CALL WS-ACC USING Z-COM
+
+                       IF Z-CODE-RETOUR = 00
+                           ADD 1 TO WS-NB-REA
+                       ELSE
+                           ADD 1 TO WS-NB-ANOM
+                       END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-NB-ANOM
+               END-IF
+           END-IF
+           .
+
       *===============================================================*
       * Ecriture de l'entête du fichier anomalies                     *
       *===============================================================*
@@ -618,11 +1010,15 @@
            MOVE WS-NB-CRE      TO ED-NB-CRE
            MOVE WS-NB-MOD      TO ED-NB-MOD
            MOVE WS-NB-SUP      TO ED-NB-SUP
+           MOVE WS-NB-SUS      TO ED-NB-SUS
+           MOVE WS-NB-REA      TO ED-NB-REA
            MOVE WS-NB-ANOM     TO ED-NB-ANOM
            MOVE WS-NB-ANO-CODE TO ED-NB-ANO-CODE
            MOVE WS-NB-ANO-CRE  TO ED-NB-ANO-CRE
            MOVE WS-NB-ANO-MAJ  TO ED-NB-ANO-MAJ
            MOVE WS-NB-ANO-SUP  TO ED-NB-ANO-SUP
+           MOVE WS-NB-ANO-SUS  TO ED-NB-ANO-SUS
+           MOVE WS-NB-ANO-REA  TO ED-NB-ANO-REA
 
            MOVE WS-MSG(05)    TO WS-STAT-LIB
            MOVE ED-NB-ASS-LUS TO WS-STAT-VAL
@@ -644,6 +1040,14 @@
            MOVE ED-NB-SUP     TO WS-STAT-VAL
            PERFORM WRITE-1-STAT
 
+           MOVE WS-MSG(16)    TO WS-STAT-LIB
+           MOVE ED-NB-SUS     TO WS-STAT-VAL
+           PERFORM WRITE-1-STAT
+
+           MOVE WS-MSG(17)    TO WS-STAT-LIB
+           MOVE ED-NB-REA     TO WS-STAT-VAL
+           PERFORM WRITE-1-STAT
+
            MOVE WS-MSG(07)    TO WS-STAT-LIB
            MOVE ED-NB-ANOM    TO WS-STAT-VAL
            PERFORM WRITE-1-STAT
@@ -663,6 +1067,52 @@
            MOVE WS-MSG(15)       TO WS-STAT-LIB
            MOVE ED-NB-ANO-SUP    TO WS-STAT-VAL
            PERFORM WRITE-1-STAT
+
+           MOVE WS-MSG(18)       TO WS-STAT-LIB
+           MOVE ED-NB-ANO-SUS    TO WS-STAT-VAL
+           PERFORM WRITE-1-STAT
+
+           MOVE WS-MSG(19)       TO WS-STAT-LIB
+           MOVE ED-NB-ANO-REA    TO WS-STAT-VAL
+           PERFORM WRITE-1-STAT
+           .
+
+      *===============================================================*
+      * Contrôle de cohérence entre les mouvements lus et le total    *
+      * des mouvements traités (créations + modifications +           *
+      * suppressions + suspensions + réactivations + anomalies)       *
+      *===============================================================*
+       CONTROLE-TOTAUX.
+
+           COMPUTE WS-TOTAL-TRAITES = WS-NB-CRE + WS-NB-MOD
+                                     + WS-NB-SUP + WS-NB-SUS
+                                     + WS-NB-REA + WS-NB-ANOM
+
+      *--- Mouvements réellement couverts par cette exécution : le      *
+      *    total lu physiquement, diminué de ceux déjà traités lors     *
+      *    d'une exécution antérieure (repère de reprise au démarrage). *
+           COMPUTE WS-NB-MVT-COUVERTS = WS-NB-LUS-BRUT
+                                       - WS-CKPT-SEQ-INIT
+
+           IF WS-TOTAL-TRAITES NOT = WS-NB-MVT-COUVERTS
+               SET DESEQUILIBRE TO TRUE
+               PERFORM WRITE-DESEQUILIBRE
+           END-IF
+           .
+
+      *===============================================================*
+      * Ecriture de la ligne de déséquilibre dans ETATANO             *
+      *===============================================================*
+       WRITE-DESEQUILIBRE.
+
+           MOVE WS-MSG(28) TO WS-ETAT-LINE
+           PERFORM WRITE-LIGNE-ETATANO
+
+           MOVE WS-NB-MVT-COUVERTS TO WS-DESEQ-MVT
+           MOVE WS-TOTAL-TRAITES   TO WS-DESEQ-TOT
+
+           MOVE WS-DESEQ-LIGNE TO WS-ETAT-LINE
+           PERFORM WRITE-LIGNE-ETATANO
            .
 
       *===============================================================*
@@ -684,6 +1134,34 @@
 
            CALL WS-ACC USING Z-COM
 
+           IF Z-CODE-RETOUR NOT = 00
+               DISPLAY 'WRITE ETATANO ERREUR : ' Z-CODE-RETOUR
+           END-IF
+
+           PERFORM WRITE-DETAIL-ANOMALIE
+           .
+
+      *===============================================================*
+      * Ecriture, sous chaque anomalie, du détail du mouvement en     *
+      * cause (code mouvement et principaux champs métier)            *
+      *===============================================================*
+       WRITE-DETAIL-ANOMALIE.
+
+           MOVE SPACES     TO WS-ETAT-DETAIL
+           MOVE F-CODE     TO WS-ETD-CODE
+           MOVE F-MAT      TO WS-ETD-MAT
+           MOVE F-ADRESSE  TO WS-ETD-ADRESSE
+           MOVE F-PRIME    TO WS-ETD-PRIME
+
+           MOVE WS-ETAT-DETAIL TO Z-ENREGISTREMENT
+
+           MOVE 'ACCFIC'  TO WS-ACC
+           MOVE 'ETATANO' TO Z-NOM-FICHIER
+           MOVE 04        TO Z-CODE-FONCTION
+           MOVE 00        TO Z-CODE-RETOUR
+
+           CALL WS-ACC USING Z-COM
+
            IF Z-CODE-RETOUR NOT = 00
                DISPLAY 'WRITE ETATANO ERREUR : ' Z-CODE-RETOUR
            END-IF

@@ -0,0 +1,36 @@
+      *===============================================================*
+      *  COPY       : MESSAGES                                        *
+      *  ROLE       : Table des libellés d'anomalies et de statistiques*
+      *               Indexée par WS-CODE-ANO / index direct           *
+      *===============================================================*
+       01  TABLE-MESSAGE.
+           05 FILLER PIC X(60) VALUE "CODE MOUVEMENT INCONNU".
+           05 FILLER PIC X(60) VALUE "ANOMALIE CREATION ASSURE".
+           05 FILLER PIC X(60) VALUE "MODIFICATION ASSURE INEXISTANT".
+           05 FILLER PIC X(60) VALUE "SUPPRESSION ASSURE INEXISTANT".
+           05 FILLER PIC X(60) VALUE "Nombre d'assures lus".
+           05 FILLER PIC X(60) VALUE "Nombre de mouvements lus".
+           05 FILLER PIC X(60) VALUE "Nombre d'anomalies".
+           05 FILLER PIC X(60) VALUE "Nombre de creations".
+           05 FILLER PIC X(60) VALUE "Nombre de mouvements rejetes".
+           05 FILLER PIC X(60) VALUE "Nombre de modifications".
+           05 FILLER PIC X(60) VALUE "Nombre de suppressions".
+           05 FILLER PIC X(60) VALUE "Nombre anomalies code mouvement".
+           05 FILLER PIC X(60) VALUE "Nombre anomalies creation".
+           05 FILLER PIC X(60) VALUE "Nombre anomalies modification".
+           05 FILLER PIC X(60) VALUE "Nombre anomalies suppression".
+           05 FILLER PIC X(60) VALUE "Nombre de suspensions".
+           05 FILLER PIC X(60) VALUE "Nombre de reactivations".
+           05 FILLER PIC X(60) VALUE "Nombre anomalies suspension".
+           05 FILLER PIC X(60) VALUE "Nombre anomalies reactivation".
+           05 FILLER PIC X(60) VALUE "SUSPENSION ASSURE INEXISTANT".
+           05 FILLER PIC X(60) VALUE "SUSPENSION ASSURE DEJA SUSPENDU".
+           05 FILLER PIC X(60) VALUE "REACTIVATION ASSURE INEXISTANT".
+           05 FILLER PIC X(60) VALUE "REACTIVATION ASSURE NON SUSPENDU".
+           05 FILLER PIC X(60) VALUE "MATRICULE INVALIDE OU ABSENT".
+           05 FILLER PIC X(60) VALUE "CODE MOUVEMENT INVALIDE".
+           05 FILLER PIC X(60) VALUE "DATE DE NAISSANCE INVALIDE".
+           05 FILLER PIC X(60) VALUE "MONTANT PRIME INVALIDE".
+           05 FILLER PIC X(60) VALUE "CONTROLE DESEQUILIBRE".
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(60) VALUE SPACES.

@@ -0,0 +1,15 @@
+      *===============================================================*
+      *  COPY       : WASSURE                                         *
+      *  ROLE       : Enregistrement du fichier des assurés (KSDS)    *
+      *===============================================================*
+       01  W-ASSURE.
+           05 AS-MATRICULE          PIC X(06).
+           05 AS-NOM                PIC X(15).
+           05 AS-PRENOM             PIC X(12).
+           05 AS-DATE-NAISSANCE     PIC 9(08).
+           05 AS-ADRESSE            PIC X(18).
+           05 AS-PRIME              PIC 9(06)V99.
+           05 AS-STATUT             PIC X(01).
+              88 AS-STATUT-ACTIF        VALUE "A".
+              88 AS-STATUT-SUSPENDU     VALUE "S".
+           05 FILLER                PIC X(12).

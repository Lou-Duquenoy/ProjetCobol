@@ -0,0 +1,24 @@
+      *===============================================================*
+      *  COPY       : WFMVTS                                          *
+      *  ROLE       : Enregistrement du fichier des mouvements (ESDS) *
+      *===============================================================*
+       01  W-FMVTSE.
+           05 F-MAT                 PIC X(06).
+           05 F-NOM                 PIC X(15).
+           05 F-PRENOM              PIC X(12).
+           05 F-DATE-NAISSANCE      PIC 9(08).
+           05 F-ADRESSE             PIC X(18).
+           05 F-PRIME               PIC 9(06)V99.
+           05 F-ZONE-MAJ.
+              10 F-ZM-NOM           PIC X(01).
+                 88 F-ZM-NOM-MAJ         VALUE "Y".
+              10 F-ZM-PRENOM        PIC X(01).
+                 88 F-ZM-PRENOM-MAJ      VALUE "Y".
+              10 F-ZM-DATE-NAIS     PIC X(01).
+                 88 F-ZM-DATE-NAIS-MAJ   VALUE "Y".
+              10 F-ZM-ADRESSE       PIC X(01).
+                 88 F-ZM-ADRESSE-MAJ     VALUE "Y".
+              10 F-ZM-PRIME         PIC X(01).
+                 88 F-ZM-PRIME-MAJ       VALUE "Y".
+           05 F-CODE                PIC X(01).
+           05 FILLER                PIC X(07).
